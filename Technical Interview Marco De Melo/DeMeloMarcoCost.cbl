@@ -0,0 +1,211 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCOST.
+       AUTHOR. Marco De Melo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT F05-VALID-RECIPE-FILE ASSIGN TO "RecipesGoodRecords.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F06-PRICE-FILE ASSIGN TO "IngredientPrices.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRICE-STATUS.
+       SELECT F07-COST-REPORT-FILE ASSIGN TO "RecipeCostReport.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F08-THRESHOLD-FILE ASSIGN TO "CostThreshold.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-THRESHOLD-STATUS.
+       SELECT SD-COST-WORK-FILE ASSIGN TO "COSTWORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F05-VALID-RECIPE-FILE
+           RECORD CONTAINS 47 TO 297 CHARACTERS
+           DATA RECORD IS F05-VALID-RECIPE-DETAIL.
+       01 F05-VALID-RECIPE-DETAIL.
+         05 NAME-IN PIC X(25).
+         05 COURSE-TYPE-IN PIC X(10).
+         05 PREP-TIME-IN PIC 9(4)V9.
+         05 BAKE-TIME-IN PIC 9(4)V9.
+         05 INGREDIENT-COUNT-IN PIC 9(2).
+         05 INGREDIENTS-IN OCCURS 1 TO 10 TIMES
+             DEPENDING ON INGREDIENT-COUNT-IN.
+           10 INGREDIENT-NAME-IN PIC X(15).
+           10 AMOUNT-IN PIC 9(3)V99.
+           10 AMOUNT-TYPE-IN PIC X(5).
+
+       FD F06-PRICE-FILE
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS F06-PRICE-RECORD.
+       01 F06-PRICE-RECORD.
+         05 PRICE-INGREDIENT-NAME PIC X(15).
+         05 PRICE-UNIT PIC X(5).
+         05 PRICE-UNIT-COST PIC 9(3)V99.
+
+       FD F07-COST-REPORT-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS F07-COST-REPORT-RECORD.
+       01 F07-COST-REPORT-RECORD PIC X(60).
+
+       FD F08-THRESHOLD-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS F08-THRESHOLD-RECORD.
+       01 F08-THRESHOLD-RECORD PIC 9(6)V99.
+
+       SD SD-COST-WORK-FILE
+           DATA RECORD IS SD-COST-RECORD.
+       01 SD-COST-RECORD.
+         05 SD-COST PIC 9(6)V99.
+         05 SD-NAME PIC X(25).
+         05 SD-OVER-FLAG PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 J PIC 9(3) VALUE 0.
+       01 K PIC 9(3) VALUE 0.
+
+       01 W01-SWITCHES.
+         05 WS-PRICE-STATUS PIC XX VALUE SPACES.
+         05 WS-THRESHOLD-STATUS PIC XX VALUE SPACES.
+         05 W01-PRICE-FILE-SWITCH PIC X(3) VALUE 'YES'.
+         05 W01-RECIPE-FILE-SWITCH PIC X(3) VALUE 'YES'.
+         05 SD-STATUS-AT-END PIC X(3) VALUE 'NO'.
+         05 W01-PRICE-TABLE-FULL-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 W02-PRICE-TABLE.
+         05 W02-PRICE-COUNT PIC 9(3) VALUE 0.
+         05 W02-PRICE-ENTRY OCCURS 200 TIMES.
+           10 W02-PRICE-NAME PIC X(15).
+           10 W02-PRICE-UNIT PIC X(5).
+           10 W02-PRICE-COST PIC 9(3)V99.
+
+       01 W03-THRESHOLD.
+         05 W03-COST-THRESHOLD PIC 9(6)V99 VALUE 50.00.
+
+       01 W04-RECIPE-COST PIC 9(6)V99.
+
+       01 W05-REPORT-HEADING.
+         05 FILLER PIC X(39) VALUE
+             "RECIPE COST ROLLUP REPORT MARCO DE MELO".
+
+       01 W06-REPORT-DETAIL.
+         05 W06-NAME-OUT PIC X(25).
+         05 W06-COST-OUT PIC ZZZZZ9.99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 W06-FLAG-OUT PIC X(20).
+
+       PROCEDURE DIVISION.
+           PERFORM 100-INITIALIZE
+           SORT SD-COST-WORK-FILE
+               ON DESCENDING KEY SD-COST
+               INPUT PROCEDURE IS 200-BUILD-COST-RECORDS
+               OUTPUT PROCEDURE IS 300-WRITE-COST-REPORT
+           PERFORM 400-CLOSE-FILES
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN OUTPUT F07-COST-REPORT-FILE
+           WRITE F07-COST-REPORT-RECORD FROM W05-REPORT-HEADING
+           PERFORM 110-READ-THRESHOLD
+           PERFORM 120-LOAD-PRICE-TABLE.
+
+       110-READ-THRESHOLD.
+           OPEN INPUT F08-THRESHOLD-FILE
+           IF WS-THRESHOLD-STATUS EQUAL TO "00"
+               READ F08-THRESHOLD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE F08-THRESHOLD-RECORD TO W03-COST-THRESHOLD
+               END-READ
+               CLOSE F08-THRESHOLD-FILE
+           END-IF.
+
+       120-LOAD-PRICE-TABLE.
+           OPEN INPUT F06-PRICE-FILE
+           IF WS-PRICE-STATUS NOT EQUAL TO "00"
+               MOVE 'NO' TO W01-PRICE-FILE-SWITCH
+           END-IF
+           PERFORM UNTIL W01-PRICE-FILE-SWITCH = 'NO'
+               READ F06-PRICE-FILE
+                   AT END
+                       MOVE 'NO' TO W01-PRICE-FILE-SWITCH
+                   NOT AT END
+                       IF W02-PRICE-COUNT LESS THAN 200
+                           ADD 1 TO W02-PRICE-COUNT
+                           MOVE PRICE-INGREDIENT-NAME TO
+                               W02-PRICE-NAME(W02-PRICE-COUNT)
+                           MOVE PRICE-UNIT TO
+                               W02-PRICE-UNIT(W02-PRICE-COUNT)
+                           MOVE PRICE-UNIT-COST TO
+                               W02-PRICE-COST(W02-PRICE-COUNT)
+                       ELSE
+                           IF W01-PRICE-TABLE-FULL-SWITCH EQUAL TO "NO"
+                               DISPLAY "WARNING: PRICE TABLE FULL AT "
+                                   "200 INGREDIENTS - REMAINING "
+                                   "INGREDIENTPRICES.DAT ROWS IGNORED"
+                               MOVE "YES" TO
+                                   W01-PRICE-TABLE-FULL-SWITCH
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE F06-PRICE-FILE.
+
+       200-BUILD-COST-RECORDS.
+           OPEN INPUT F05-VALID-RECIPE-FILE
+           PERFORM UNTIL W01-RECIPE-FILE-SWITCH = 'NO'
+               READ F05-VALID-RECIPE-FILE
+                   AT END
+                       MOVE 'NO' TO W01-RECIPE-FILE-SWITCH
+                   NOT AT END
+                       IF NAME-IN(1:13) NOT EQUAL TO
+                          "VALID RECIPES"
+                           PERFORM 210-COST-ONE-RECIPE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE F05-VALID-RECIPE-FILE.
+
+       210-COST-ONE-RECIPE.
+           MOVE 0 TO W04-RECIPE-COST
+           PERFORM VARYING J FROM 1 BY 1
+             UNTIL J > INGREDIENT-COUNT-IN
+               PERFORM 220-ADD-INGREDIENT-COST
+           END-PERFORM
+           MOVE W04-RECIPE-COST TO SD-COST
+           MOVE NAME-IN TO SD-NAME
+           IF W04-RECIPE-COST GREATER THAN W03-COST-THRESHOLD
+               MOVE "OVER THRESHOLD" TO SD-OVER-FLAG
+           ELSE
+               MOVE SPACES TO SD-OVER-FLAG
+           END-IF
+           RELEASE SD-COST-RECORD.
+
+       220-ADD-INGREDIENT-COST.
+           PERFORM VARYING K FROM 1 BY 1
+             UNTIL K > W02-PRICE-COUNT
+               IF INGREDIENT-NAME-IN(J) EQUAL TO W02-PRICE-NAME(K) AND
+                 AMOUNT-TYPE-IN(J) EQUAL TO W02-PRICE-UNIT(K)
+                   COMPUTE W04-RECIPE-COST = W04-RECIPE-COST +
+                       (AMOUNT-IN(J) * W02-PRICE-COST(K))
+                   MOVE W02-PRICE-COUNT TO K
+               END-IF
+           END-PERFORM.
+
+       300-WRITE-COST-REPORT.
+           PERFORM WITH TEST AFTER UNTIL SD-STATUS-AT-END = 'YES'
+               RETURN SD-COST-WORK-FILE
+                   AT END
+                       MOVE 'YES' TO SD-STATUS-AT-END
+                   NOT AT END
+                       MOVE SD-NAME TO W06-NAME-OUT
+                       MOVE SD-COST TO W06-COST-OUT
+                       MOVE SD-OVER-FLAG TO W06-FLAG-OUT
+                       WRITE F07-COST-REPORT-RECORD
+                           FROM W06-REPORT-DETAIL
+               END-RETURN
+           END-PERFORM.
+
+       400-CLOSE-FILES.
+           CLOSE F07-COST-REPORT-FILE.
