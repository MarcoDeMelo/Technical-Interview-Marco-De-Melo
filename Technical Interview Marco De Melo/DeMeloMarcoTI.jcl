@@ -0,0 +1,172 @@
+//TIJOB    JOB (ACCT),'MARCO DE MELO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Recipe validation run for TI.  Sorts the day's input into menu
+//* order (COURSE-TYPE then NAME) so the valid-recipe report reads in
+//* a sensible order, archives the prior run's good/error reports to
+//* date-stamped generations before TI opens today's, scratches the
+//* cataloged names TI is about to recreate, then runs TI.
+//*
+//* customers.dat holds variable-length recipe records (70-295 bytes,
+//* RECFM=VB) since req 004 added a variable ingredient count - the
+//* sorted copy needs the same DCB attributes explicitly, since
+//* SORTOUT is a brand-new dataset with no model DSN to inherit them
+//* from.  LRECL=299 is the 295-byte max record content plus the
+//* 4-byte RDW that VB records carry.
+//*
+//CLEANSRT EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MDM.RECIPES.CUSTOMERS.SORTED
+  SET MAXCC = 0
+/*
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=MDM.RECIPES.CUSTOMERS,DISP=SHR,
+//            DCB=(RECFM=VB,LRECL=299)
+//SORTOUT  DD DSN=MDM.RECIPES.CUSTOMERS.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=VB,LRECL=299,BLKSIZE=0),
+//            SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(26,10,CH,A,1,25,CH,A)
+/*
+//*
+//* On the very first run of this job stream GOODREC/ERRFILE don't
+//* exist yet - there's nothing to archive, and ARCHIVE's DISP=SHR
+//* below would fail allocation before IDCAMS even gets control (SHR
+//* requires the dataset to already be cataloged, unlike the tolerant
+//* DELETE/SET MAXCC=0 pattern used elsewhere in this job, which only
+//* works because DELETE's failure happens inside IDCAMS, not at
+//* allocation time).  CHKARCH's LISTCAT sets a non-zero return code
+//* when GOODREC isn't cataloged yet; GOODREC/ERRFILE/CTLRPT are
+//* always created together by TISTEP, so checking GOODREC alone is
+//* enough to know whether this job stream has ever run before.
+//* ARCHIVE's COND skips the whole step rather than let a failed
+//* allocation take it down uncleanly.
+//*
+//CHKARCH  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(MDM.RECIPES.GOODREC)
+/*
+//*
+//* Archive yesterday's good/error reports into GDGs before TI opens
+//* its output files fresh - the GDG bases (MDM.RECIPES.GOODREC.HIST
+//* and MDM.RECIPES.ERRFILE.HIST) are assumed already defined by a
+//* one-time IDCAMS DEFINE GDG setup job, same as any other GDG base
+//* in this shop.
+//*
+//ARCHIVE  EXEC PGM=IDCAMS,COND=(0,NE,CHKARCH)
+//SYSPRINT DD SYSOUT=*
+//GOODIN   DD DSN=MDM.RECIPES.GOODREC,DISP=SHR
+//GOODOUT  DD DSN=MDM.RECIPES.GOODREC.HIST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            LIKE=MDM.RECIPES.GOODREC
+//ERRIN    DD DSN=MDM.RECIPES.ERRFILE,DISP=SHR
+//ERROUT   DD DSN=MDM.RECIPES.ERRFILE.HIST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            LIKE=MDM.RECIPES.ERRFILE
+//SYSIN    DD *
+  REPRO INFILE(GOODIN) OUTFILE(GOODOUT)
+  REPRO INFILE(ERRIN)  OUTFILE(ERROUT)
+/*
+//*
+//* GOODREC/ERRFILE/CTLRPT are cataloged names that survive from the
+//* run just archived above, and on a plain (non-restart) run TISTEP
+//* below opens them OUTPUT - DISP=NEW cannot allocate a name that is
+//* already cataloged, so they have to be scratched here, after the
+//* archive step has copied them off, and before TISTEP tries to
+//* recreate them.  SET MAXCC=0 tolerates the dataset not existing yet
+//* on the very first run.  BUT req 008 made TISTEP open those same
+//* three EXTEND (append), not OUTPUT, whenever RESTART says YES -
+//* scratching them out from under a restart run would take away the
+//* very data OPEN EXTEND is there to preserve, then abend on the
+//* OPEN EXTEND itself once nothing is left to extend.  TESTRSRT below
+//* checks RESTART's actual content (DFSORT's NULLOFL sets RC4 when no
+//* record matches the INCLUDE - true whether RESTARTOPT doesn't exist
+//* yet or exists but says NO) and CLEANOUT's COND bypasses the whole
+//* scratch whenever RC0 shows a restart was actually requested.
+//*
+//TESTRSRT EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=MDM.RECIPES.RESTARTOPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=3,BLKSIZE=0),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SORTOUT  DD DUMMY
+//SYSIN    DD *
+  OPTION COPY
+  OUTFIL INCLUDE=(1,3,CH,EQ,C'YES'),NULLOFL=RC4
+/*
+//CLEANOUT EXEC PGM=IDCAMS,COND=(0,EQ,TESTRSRT)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MDM.RECIPES.GOODREC
+  SET MAXCC = 0
+  DELETE MDM.RECIPES.ERRFILE
+  SET MAXCC = 0
+  DELETE MDM.RECIPES.CTLRPT
+  SET MAXCC = 0
+/*
+//*
+//* Run TI against the sorted input.  Confirmed: TI is a GnuCOBOL-
+//* compiled program, and GnuCOBOL never consults a JCL DD statement
+//* for an ASSIGN TO "literal" clause the way Enterprise COBOL binds
+//* DDNAMEs - a literal like "RecipesGoodRecords.dat" is resolved
+//* purely as a filename relative to the runtime process's current
+//* working directory (or, if set, searched under COB_FILE_PATH).  The
+//* GOODREC/ERRFILE/CTLRPT/CUSTOMER/CKPTFILE/RESTART DD names below
+//* therefore bind nothing at the GnuCOBOL level - they exist so this
+//* job stream can express the dataset lifecycle (sort, GDG archive,
+//* scratch, checkpoint) this shop already tracks every other MVS
+//* dataset by, in the vocabulary its operators already use.  What
+//* actually has to be true for TISTEP to read/write the right bytes
+//* is simpler and orthogonal to any DDNAME: TI's process working
+//* directory must be the one directory where "customers.dat",
+//* "RecipesGoodRecords.dat", "RecipesErrorFile.dat",
+//* "RecipesControlReport.dat", "RecipeCheckpoint.dat" and
+//* "RecipeRestartOption.dat" all live under those exact literal
+//* names - which on this shop's current GnuCOBOL deployment (a Unix
+//* filesystem, not a genuine MVS LPAR) they already do, by
+//* construction, since the "MDM.RECIPES.*" names above are this JCL's
+//* mainframe-idiom labels for that same directory's files rather than
+//* physically distinct datasets.  A future port to a real z/OS LPAR
+//* would need TISTEP launched under BPXBATCH (PGM=TI is only valid
+//* for a native MVS load module, and TI is a USS executable) with
+//* that working directory carried across via STDPARM/STDENV; that
+//* port is out of scope here and is not what this job stream targets.
+//*
+//TISTEP   EXEC PGM=TI
+//STEPLIB  DD DSN=MDM.RECIPES.LOADLIB,DISP=SHR
+//CUSTOMER DD DSN=MDM.RECIPES.CUSTOMERS.SORTED,DISP=SHR
+//GOODREC  DD DSN=MDM.RECIPES.GOODREC,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//ERRFILE  DD DSN=MDM.RECIPES.ERRFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA
+//CTLRPT   DD DSN=MDM.RECIPES.CTLRPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//*
+//* CKPTFILE and RESTART are also cataloged names with no one-time
+//* setup job creating them (unlike the GDG bases above) - CKPTFILE
+//* gets OPEN OUTPUT'd fresh by TI every checkpoint interval, and
+//* RESTART is an operator on/off switch nobody has to create until
+//* they actually want to force a restart, so DISP=SHR on either one
+//* would fail allocation on every run before the first checkpoint (or
+//* the first time an operator flips RESTART on).  DISP=(MOD,CATLG,
+//* CATLG) tolerates that: MOD allocates a new empty dataset if the
+//* name isn't cataloged yet and reuses the existing one otherwise: the
+//* program's own OPEN OUTPUT/OPEN INPUT logic controls actual
+//* positioning from there, same as SPACE below is only consulted the
+//* first time a dataset is actually created.
+//*
+//CKPTFILE DD DSN=MDM.RECIPES.CHECKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RESTART  DD DSN=MDM.RECIPES.RESTARTOPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
