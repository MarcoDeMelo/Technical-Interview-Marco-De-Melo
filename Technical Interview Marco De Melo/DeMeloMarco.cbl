@@ -9,47 +9,83 @@
        SELECT F01-RECIPES-FILE ASSIGN TO "customers.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
        SELECT  F01-VALID-OUTPUT-FILE ASSIGN TO "RecipesGoodRecords.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-VALIDFILE-STATUS.
        SELECT F01-ERROR-OUTPUT-FILE ASSIGN TO "RecipesErrorFile.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ERRFILE-STATUS.
+       SELECT F01-CONTROL-OUTPUT-FILE ASSIGN TO
+              "RecipesControlReport.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTLFILE-STATUS.
+       SELECT F02-CHECKPOINT-FILE ASSIGN TO "RecipeCheckpoint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+       SELECT F03-RESTART-FILE ASSIGN TO "RecipeRestartOption.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RESTART-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD F01-RECIPES-FILE
-       RECORD CONTAINS 133 CHARACTERS
+       RECORD CONTAINS 70 TO 295 CHARACTERS
        DATA RECORD IS F01-INPUT-RECORD.
        01 F01-INPUT-RECORD.
          05 NAME PIC X(25).
          05 COURSE-TYPE PIC X(10).
          05 PREP-TIME PIC 9(3)V9.
          05 BAKE-TIME PIC 9(3)V9.
-         05 INGREDIENTS OCCURS 3 TIMES.
+         05 INGREDIENT-COUNT PIC 9(2).
+         05 INGREDIENTS OCCURS 1 TO 10 TIMES
+             DEPENDING ON INGREDIENT-COUNT.
            10 INGREDIENTS-NAME PIC X(15).
            10 AMOUNT PIC 9(3)V99.
            10 AMOUNT-TYPE PIC X(5).
 
        FD F01-VALID-OUTPUT-FILE
-              RECORD CONTAINS 133 CHARACTERS
+              RECORD CONTAINS 297 CHARACTERS
               DATA RECORD IS F01-VALID-OUTPUT-RECORD.
-       01 F01-VALID-OUTPUT-RECORD PIC X(133).
+       01 F01-VALID-OUTPUT-RECORD PIC X(297).
        FD F01-ERROR-OUTPUT-FILE
-              RECORD CONTAINS 55 CHARACTERS
+              RECORD CONTAINS 345 CHARACTERS
                     DATA RECORD IS F01-ERROR-OUTPUT-RECORD.
-       01 F01-ERROR-OUTPUT-RECORD PIC X(75).
+       01 F01-ERROR-OUTPUT-RECORD PIC X(345).
+       FD F01-CONTROL-OUTPUT-FILE
+              RECORD CONTAINS 45 CHARACTERS
+              DATA RECORD IS F01-CONTROL-OUTPUT-RECORD.
+       01 F01-CONTROL-OUTPUT-RECORD PIC X(45).
+       FD F02-CHECKPOINT-FILE
+              RECORD CONTAINS 14 CHARACTERS
+              DATA RECORD IS F02-CHECKPOINT-RECORD.
+       01 F02-CHECKPOINT-RECORD.
+         05 F02-CKPT-RECORD-COUNT PIC 9(6).
+         05 F02-CKPT-VALID-PAGE PIC 9(4).
+         05 F02-CKPT-ERROR-PAGE PIC 9(4).
+       FD F03-RESTART-FILE
+              RECORD CONTAINS 3 CHARACTERS
+              DATA RECORD IS F03-RESTART-RECORD.
+       01 F03-RESTART-RECORD PIC X(3).
        WORKING-STORAGE SECTION.
        01 I PIC 9(3) VALUE 0.
        01 W01-SWITCHES.
          05 W01-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
          05 W01-VALID-RECORD-SWITCH PIC X(3) VALUE SPACES.
+         05 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+         05 WS-RESTART-STATUS PIC XX VALUE SPACES.
+         05 WS-VALIDFILE-STATUS PIC XX VALUE SPACES.
+         05 WS-ERRFILE-STATUS PIC XX VALUE SPACES.
+         05 WS-CTLFILE-STATUS PIC XX VALUE SPACES.
+         05 W09-RESTART-SWITCH PIC X(3) VALUE 'NO'.
 
        01 W02-VALID-HEADING-LINE.
          05 FILLER PIC X(33) VALUE "VALID RECIPES MARCO DE MELO PAGE ".
-         05 PAGE-NUMBER pic 99.
+         05 PAGE-NUMBER pic 9(4).
          05 FILLER PIC X(2) VALUE SPACES.
          05 FILLER PIC X(5) VALUE "DATE".
          05 W02-VALID-DATE PIC X(10).
        01 W02-ERROR-HEADING-LINE.
-          05 FILLER PIC X(36) VALUE "INVALID RECORDS MARCO DE MELO PAGE ".
-          05 PAGE-NUMBER pic 99.
+          05 FILLER PIC X(36) VALUE
+              "INVALID RECORDS MARCO DE MELO PAGE ".
+          05 PAGE-NUMBER pic 9(4).
           05 FILLER PIC X(2) VALUE SPACES.
          05 FILLER PIC X(5) VALUE "DATE".
           05 W02-ERROR-DATE PIC X(10).
@@ -60,13 +96,15 @@
          05 COURSE-TYPE-OUT PIC X(10).
          05 PREP-TIME-OUT PIC 9(4)V9.
          05 BAKE-TIME-OUT PIC 9(4)V9.
-         05 INGREDIENTS-OUT OCCURS 3 TIMES.
-           10 INGREDIENT-NAME-OUT PIC X(15). 
+         05 INGREDIENT-COUNT-OUT PIC 9(2).
+         05 INGREDIENTS-OUT OCCURS 1 TO 10 TIMES
+             DEPENDING ON INGREDIENT-COUNT-OUT.
+           10 INGREDIENT-NAME-OUT PIC X(15).
            10 AMOUNT-OUT PIC 9(3)V99.
            10 AMOUNT-TYPE-OUT PIC X(5).
 
        01 W02-INVALID-REPORT.
-         05 NAME-ERR PIC X(25).
+         05 W02-ERR-ORIGINAL-RECORD PIC X(295).
          05 ERROR-MSG-ERR PIC X(50).
 
        01 W02-F00TER-ERRORS.
@@ -75,18 +113,62 @@
          05 W02-NUMBER-ERR PIC X(2).
        01 W03-CONSTANTS.
          05 W03-MAX-AMOUNT PIC 9(3) VALUE 500.
-         05 W03-COURSETYPE-ERROR PIC X(47) VALUE 'Course type must be Appetizer, Dessert or Main.'.
-         05 W03-PREPTIME-NOT-NUMERIC-ERROR PIC X(26) VALUE 'Prep time must be numeric.'.
-         05 W03-AMOUNT-NOT-INRANGE-ERROR PIC X(36) VALUE 'Amount must be between 0 and 500.'.
-         05 W03-PREPTIME-NOT-INRANGE-ERROR PIC X(36) VALUE 'Prep time must be between 0 and 500.'.
+         05 W03-COURSETYPE-ERROR PIC X(47) VALUE
+             'Course type must be Appetizer, Dessert or Main.'.
+         05 W03-PREPTIME-NOT-NUMERIC-ERROR PIC X(26) VALUE
+             'Prep time must be numeric.'.
+         05 W03-AMOUNT-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Amount must be between 0 and 500.'.
+         05 W03-PREPTIME-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Prep time must be between 0 and 500.'.
+         05 W03-BAKETIME-NOT-NUMERIC-ERROR PIC X(26) VALUE
+             'Bake time must be numeric.'.
+         05 W03-BAKETIME-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Bake time must be between 0 and 500.'.
+         05 W03-INGREDIENTNAME-BLANK-ERROR PIC X(35) VALUE
+             'Ingredient name must not be blank.'.
+         05 W03-AMOUNTTYPE-NOT-VALID-ERROR PIC X(45) VALUE
+             'Amount type must be CUPS, TBSP, OZ, G or ML.'.
+         05 W03-DUPLICATE-NAME-ERROR PIC X(23) VALUE
+             'Duplicate recipe name.'.
+         05 W03-INGREDIENTCOUNT-ERROR PIC X(42) VALUE
+             'Ingredient count must be between 1 and 10.'.
 
        01 W04-ERROR-FILE-DETAIL-LINE.
-         05 WO4-ERROR-MSG PIC X(30).
+         05 WO4-ERROR-MSG PIC X(50).
        01 W05-PAGING-VARIABLES.
          05 W05-LINE-MAX PIC 99 VALUE 3.
-         05 W05-LINE-COUNT PIC 99.
+         05 W05-VALID-LINE-COUNT PIC 99 VALUE 0.
+         05 W05-ERROR-LINE-COUNT PIC 99 VALUE 0.
        01 W07-NUM-ERRS PIC 9(2) VALUE 0.
 
+       01 W06-CONTROL-COUNTS.
+         05 W06-TOTAL-READ PIC 9(5) VALUE 0.
+         05 W06-APPETIZER-COUNT PIC 9(5) VALUE 0.
+         05 W06-DESSERT-COUNT PIC 9(5) VALUE 0.
+         05 W06-MAIN-COUNT PIC 9(5) VALUE 0.
+       01 W06-CONTROL-HEADING-LINE.
+         05 FILLER PIC X(29) VALUE "RECIPE CONTROL REPORT".
+         05 FILLER PIC X(5) VALUE "DATE".
+         05 W06-CONTROL-DATE PIC X(10).
+       01 W06-CONTROL-COUNT-LINE.
+         05 W06-COUNT-LABEL PIC X(30).
+         05 W06-COUNT-VALUE PIC ZZZZ9.
+
+       01 W08-DUP-IDX PIC 9(4) VALUE 0.
+       01 W08-NAME-TABLE.
+         05 W08-NAME-COUNT PIC 9(4) VALUE 0.
+         05 W08-SEEN-NAME OCCURS 1000 TIMES PIC X(25).
+
+       01 W09-CHECKPOINT-VARS.
+         05 W09-CHECKPOINT-INTERVAL PIC 99 VALUE 10.
+         05 W09-SKIP-COUNT PIC 9(6) VALUE 0.
+         05 W09-SKIP-IDX PIC 9(6) VALUE 0.
+         05 W09-RECORDS-PROCESSED PIC 9(6) VALUE 0.
+         05 W09-RESTART-VALID-PAGE PIC 9(4) VALUE 0.
+         05 W09-RESTART-ERROR-PAGE PIC 9(4) VALUE 0.
+         05 W09-NAME-TABLE-FULL-SWITCH PIC X(3) VALUE 'NO'.
+
        PROCEDURE DIVISION.
            PERFORM 100-START-NEW-PAGE
            PERFORM UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
@@ -99,31 +181,65 @@
                AT END
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
                NOT AT END
+                   ADD 1 TO W06-TOTAL-READ
                    PERFORM 210-VALIDATE-FIELDS
                    IF W01-VALID-RECORD-SWITCH = 'YES'
+                       IF W05-VALID-LINE-COUNT >= W05-LINE-MAX
+                           PERFORM 110-WRITE-VALID-HEADING
+                       END-IF
                        MOVE NAME TO NAME-OUT
                        MOVE COURSE-TYPE TO COURSE-TYPE-OUT
                        MOVE PREP-TIME TO PREP-TIME-OUT
                        MOVE BAKE-TIME TO BAKE-TIME-OUT
+                       MOVE INGREDIENT-COUNT TO INGREDIENT-COUNT-OUT
                        PERFORM VARYING I FROM 1 BY 1
-                         UNTIL I > 3
-                           MOVE INGREDIENTS-NAME(I) TO INGREDIENT-NAME-OUT(I)
+                         UNTIL I > INGREDIENT-COUNT
+                           MOVE INGREDIENTS-NAME(I) TO
+                               INGREDIENT-NAME-OUT(I)
                            MOVE AMOUNT(I) TO AMOUNT-OUT(I)
                            MOVE AMOUNT-TYPE(I) TO AMOUNT-TYPE-OUT(I)
                        END-PERFORM
-                       WRITE F01-VALID-OUTPUT-RECORD FROM W02-VALID-REPORT
+                       WRITE F01-VALID-OUTPUT-RECORD
+                           FROM W02-VALID-REPORT
+                       ADD 1 TO W05-VALID-LINE-COUNT
+                       IF COURSE-TYPE EQUAL TO "Appetizer"
+                           ADD 1 TO W06-APPETIZER-COUNT
+                       ELSE
+                           IF COURSE-TYPE EQUAL TO "Dessert"
+                               ADD 1 TO W06-DESSERT-COUNT
+                           ELSE
+                               ADD 1 TO W06-MAIN-COUNT
+                           END-IF
+                       END-IF
                    ELSE
-                       MOVE NAME TO NAME-ERR
+                       IF W05-ERROR-LINE-COUNT >= W05-LINE-MAX
+                           PERFORM 120-WRITE-ERROR-HEADING
+                       END-IF
+                       MOVE SPACES TO W02-ERR-ORIGINAL-RECORD
+                       MOVE F01-INPUT-RECORD TO
+                           W02-ERR-ORIGINAL-RECORD
                        MOVE WO4-ERROR-MSG TO ERROR-MSG-ERR
                        ADD 1 TO W07-NUM-ERRS
-                       WRITE F01-ERROR-OUTPUT-RECORD FROM W02-INVALID-REPORT
+                       WRITE F01-ERROR-OUTPUT-RECORD
+                           FROM W02-INVALID-REPORT
+                       ADD 1 TO W05-ERROR-LINE-COUNT
+                   END-IF
+                   IF FUNCTION MOD(W06-TOTAL-READ
+                     W09-CHECKPOINT-INTERVAL) EQUAL TO 0
+                       PERFORM 160-WRITE-CHECKPOINT
+                   END-IF
            END-READ.
-          
-           
-                   
+
+
+
        210-VALIDATE-FIELDS.
            MOVE SPACES TO W01-VALID-RECORD-SWITCH
            INSPECT PREP-TIME REPLACING LEADING SPACES BY ZEROS
+           INSPECT BAKE-TIME REPLACING LEADING SPACES BY ZEROS
+           PERFORM 220-CHECK-DUPLICATE-NAME
+           IF W01-VALID-RECORD-SWITCH EQUAL TO "NO"
+               CONTINUE
+           ELSE
            IF COURSE-TYPE NOT EQUAL TO "Appetizer" AND
              COURSE-TYPE NOT EQUAL TO "Dessert" AND
              COURSE-TYPE NOT EQUAL TO "Main"
@@ -135,46 +251,214 @@
                    MOVE "NO" TO W01-VALID-RECORD-SWITCH
 
                ELSE
-                   IF PREP-TIME LESS THAN 0 OR GREATER THAN W03-MAX-AMOUNT
-                       MOVE W03-PREPTIME-NOT-INRANGE-ERROR TO WO4-ERROR-MSG
+                   IF PREP-TIME LESS THAN 0 OR
+                     PREP-TIME GREATER THAN W03-MAX-AMOUNT
+                       MOVE W03-PREPTIME-NOT-INRANGE-ERROR TO
+                           WO4-ERROR-MSG
                        MOVE "NO" TO W01-VALID-RECORD-SWITCH
                    END-IF
-                   PERFORM VARYING I FROM 1 BY 1
-                     UNTIL I > 3
-                   IF AMOUNT(I) LESS THAN 0 OR AMOUNT(I) GREATER THAN W03-MAX-AMOUNT
-                       MOVE W03-AMOUNT-NOT-INRANGE-ERROR TO WO4-ERROR-MSG
+                   IF BAKE-TIME NOT NUMERIC
+                       MOVE W03-BAKETIME-NOT-NUMERIC-ERROR TO
+                           WO4-ERROR-MSG
                        MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   ELSE
+                       IF BAKE-TIME LESS THAN 0 OR
+                         BAKE-TIME GREATER THAN W03-MAX-AMOUNT
+                           MOVE W03-BAKETIME-NOT-INRANGE-ERROR TO
+                               WO4-ERROR-MSG
+                           MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                       END-IF
+                   END-IF
+                   IF INGREDIENT-COUNT NOT NUMERIC
+                       MOVE W03-INGREDIENTCOUNT-ERROR TO WO4-ERROR-MSG
+                       MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   ELSE
+                       IF INGREDIENT-COUNT LESS THAN 1 OR
+                         INGREDIENT-COUNT GREATER THAN 10
+                           MOVE W03-INGREDIENTCOUNT-ERROR TO
+                               WO4-ERROR-MSG
+                           MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                       ELSE
+                           PERFORM VARYING I FROM 1 BY 1
+                             UNTIL I > INGREDIENT-COUNT
+                           IF AMOUNT(I) LESS THAN 0 OR
+                             AMOUNT(I) GREATER THAN W03-MAX-AMOUNT
+                               MOVE W03-AMOUNT-NOT-INRANGE-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           IF INGREDIENTS-NAME(I) EQUAL TO SPACES
+                               MOVE W03-INGREDIENTNAME-BLANK-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           IF AMOUNT-TYPE(I) NOT EQUAL TO "CUPS " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "TBSP " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "OZ   " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "G    " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "ML   "
+                               MOVE W03-AMOUNTTYPE-NOT-VALID-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           end-perform
+                       END-IF
                    END-IF
-                   end-perform
                END-IF
            END-IF
+           END-IF
            IF W01-VALID-RECORD-SWITCH NOT EQUAL TO "NO"
                MOVE "YES" TO W01-VALID-RECORD-SWITCH
+               IF W08-NAME-COUNT LESS THAN 1000
+                   ADD 1 TO W08-NAME-COUNT
+                   MOVE NAME TO W08-SEEN-NAME(W08-NAME-COUNT)
+               ELSE
+                   IF W09-NAME-TABLE-FULL-SWITCH EQUAL TO "NO"
+                       DISPLAY "WARNING: DUPLICATE-NAME TABLE FULL AT "
+                           "1000 RECIPES - DUPLICATE DETECTION "
+                           "DISABLED FOR THE REST OF THIS BATCH"
+                       MOVE "YES" TO W09-NAME-TABLE-FULL-SWITCH
+                   END-IF
+               END-IF
            END-IF.
+
+       220-CHECK-DUPLICATE-NAME.
+           PERFORM VARYING W08-DUP-IDX FROM 1 BY 1
+             UNTIL W08-DUP-IDX > W08-NAME-COUNT
+               IF NAME EQUAL TO W08-SEEN-NAME(W08-DUP-IDX)
+                   MOVE W03-DUPLICATE-NAME-ERROR TO WO4-ERROR-MSG
+                   MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   MOVE W08-NAME-COUNT TO W08-DUP-IDX
+               END-IF
+           END-PERFORM.
        
        100-START-NEW-PAGE.
+           PERFORM 105-CHECK-RESTART-OPTION
            OPEN INPUT F01-RECIPES-FILE.
-           OPEN OUTPUT F01-VALID-OUTPUT-FILE.
-           OPEN OUTPUT F01-ERROR-OUTPUT-FILE.
+           IF W09-RESTART-SWITCH EQUAL TO "YES"
+               PERFORM 140-READ-CHECKPOINT
+               PERFORM 150-SKIP-PROCESSED-RECORDS
+               OPEN EXTEND F01-VALID-OUTPUT-FILE
+               IF WS-VALIDFILE-STATUS EQUAL TO "35"
+                   OPEN OUTPUT F01-VALID-OUTPUT-FILE
+               END-IF
+               OPEN EXTEND F01-ERROR-OUTPUT-FILE
+               IF WS-ERRFILE-STATUS EQUAL TO "35"
+                   OPEN OUTPUT F01-ERROR-OUTPUT-FILE
+               END-IF
+               OPEN EXTEND F01-CONTROL-OUTPUT-FILE
+               IF WS-CTLFILE-STATUS EQUAL TO "35"
+                   OPEN OUTPUT F01-CONTROL-OUTPUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT F01-VALID-OUTPUT-FILE
+               OPEN OUTPUT F01-ERROR-OUTPUT-FILE
+               OPEN OUTPUT F01-CONTROL-OUTPUT-FILE
+           END-IF
            DISPLAY "FILES OPENED".
-           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-VALID-DATE.
-           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-ERROR-DATE.
-           MOVE 1 TO PAGE-NUMBER of W02-VALID-HEADING-LINE
-           MOVE 1 TO PAGE-NUMBER of W02-ERROR-HEADING-LINE
+           IF W09-RESTART-SWITCH EQUAL TO "YES"
+               MOVE W09-RESTART-VALID-PAGE TO
+                   PAGE-NUMBER OF W02-VALID-HEADING-LINE
+               MOVE W09-RESTART-ERROR-PAGE TO
+                   PAGE-NUMBER OF W02-ERROR-HEADING-LINE
+           ELSE
+               MOVE 0 TO PAGE-NUMBER of W02-VALID-HEADING-LINE
+               MOVE 0 TO PAGE-NUMBER of W02-ERROR-HEADING-LINE
+           END-IF
+           PERFORM 110-WRITE-VALID-HEADING
+           PERFORM 120-WRITE-ERROR-HEADING.
+
+       105-CHECK-RESTART-OPTION.
+           OPEN INPUT F03-RESTART-FILE
+           IF WS-RESTART-STATUS EQUAL TO "00"
+               READ F03-RESTART-FILE
+                   NOT AT END
+                       MOVE F03-RESTART-RECORD TO W09-RESTART-SWITCH
+               END-READ
+               CLOSE F03-RESTART-FILE
+           END-IF.
+
+       140-READ-CHECKPOINT.
+           OPEN INPUT F02-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS EQUAL TO "00"
+               READ F02-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE F02-CKPT-RECORD-COUNT TO W09-SKIP-COUNT
+                       MOVE F02-CKPT-VALID-PAGE TO
+                           W09-RESTART-VALID-PAGE
+                       MOVE F02-CKPT-ERROR-PAGE TO
+                           W09-RESTART-ERROR-PAGE
+               END-READ
+               CLOSE F02-CHECKPOINT-FILE
+           END-IF.
+
+       150-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING W09-SKIP-IDX FROM 1 BY 1
+             UNTIL W09-SKIP-IDX > W09-SKIP-COUNT
+               READ F01-RECIPES-FILE
+                   AT END
+                       MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+       160-WRITE-CHECKPOINT.
+           COMPUTE W09-RECORDS-PROCESSED = W09-SKIP-COUNT +
+               W06-TOTAL-READ
+           OPEN OUTPUT F02-CHECKPOINT-FILE
+           MOVE W09-RECORDS-PROCESSED TO F02-CKPT-RECORD-COUNT
+           MOVE PAGE-NUMBER OF W02-VALID-HEADING-LINE TO
+               F02-CKPT-VALID-PAGE
+           MOVE PAGE-NUMBER OF W02-ERROR-HEADING-LINE TO
+               F02-CKPT-ERROR-PAGE
+           WRITE F02-CHECKPOINT-RECORD
+           CLOSE F02-CHECKPOINT-FILE.
+
+       110-WRITE-VALID-HEADING.
+           ADD 1 TO PAGE-NUMBER OF W02-VALID-HEADING-LINE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-VALID-DATE
            WRITE F01-VALID-OUTPUT-RECORD FROM W02-VALID-HEADING-LINE
-           WRITE F01-ERROR-OUTPUT-RECORD FROM W02-ERROR-HEADING-LINE.
-          
+           MOVE 0 TO W05-VALID-LINE-COUNT.
 
-           
+       120-WRITE-ERROR-HEADING.
+           ADD 1 TO PAGE-NUMBER OF W02-ERROR-HEADING-LINE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-ERROR-DATE
+           WRITE F01-ERROR-OUTPUT-RECORD FROM W02-ERROR-HEADING-LINE
+           MOVE 0 TO W05-ERROR-LINE-COUNT.
 
        300-WRITE-FOOTER.
+           PERFORM 160-WRITE-CHECKPOINT
            MOVE W07-NUM-ERRS TO W02-NUMBER-ERR
            WRITE F01-ERROR-OUTPUT-RECORD FROM SPACES
            WRITE F01-ERROR-OUTPUT-RECORD FROM W02-F00TER-ERRORS.
+           PERFORM 130-WRITE-CONTROL-REPORT.
            CLOSE F01-ERROR-OUTPUT-FILE.
            CLOSE F01-RECIPES-FILE.
            CLOSE F01-VALID-OUTPUT-FILE.
+           CLOSE F01-CONTROL-OUTPUT-FILE.
            DISPLAY "FILES CLOSED".
+
+       130-WRITE-CONTROL-REPORT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W06-CONTROL-DATE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-HEADING-LINE
+           MOVE "TOTAL RECORDS READ" TO W06-COUNT-LABEL
+           MOVE W06-TOTAL-READ TO W06-COUNT-VALUE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE
+           MOVE "VALID APPETIZER RECIPES" TO W06-COUNT-LABEL
+           MOVE W06-APPETIZER-COUNT TO W06-COUNT-VALUE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE
+           MOVE "VALID DESSERT RECIPES" TO W06-COUNT-LABEL
+           MOVE W06-DESSERT-COUNT TO W06-COUNT-VALUE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE
+           MOVE "VALID MAIN RECIPES" TO W06-COUNT-LABEL
+           MOVE W06-MAIN-COUNT TO W06-COUNT-VALUE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE
+           MOVE "TOTAL VALID RECIPES" TO W06-COUNT-LABEL
+           COMPUTE W06-COUNT-VALUE = W06-APPETIZER-COUNT +
+               W06-DESSERT-COUNT + W06-MAIN-COUNT
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE
+           MOVE "TOTAL ERROR RECIPES" TO W06-COUNT-LABEL
+           MOVE W07-NUM-ERRS TO W06-COUNT-VALUE
+           WRITE F01-CONTROL-OUTPUT-RECORD FROM W06-CONTROL-COUNT-LINE.
       *I spent a considerable amount of time studying how to create different types of reports, including invalid, valid, or a combination of both.
       *To improve my preparation, I could have dedicated more time to learning how to use INSPECT effectively.
-      *I also should have put in more effort to acquire a better understanding of tables, which would have been beneficial in this assignment.
\ No newline at end of file
+      *I also should have put in more effort to acquire a better understanding of tables, which would have been beneficial in this assignment.
