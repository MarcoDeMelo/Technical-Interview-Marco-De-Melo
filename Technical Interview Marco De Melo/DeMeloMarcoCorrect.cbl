@@ -0,0 +1,487 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORR.
+       AUTHOR. Marco De Melo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT F09-CORRECTIONS-FILE ASSIGN TO "RecipeCorrections.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F01-VALID-OUTPUT-FILE ASSIGN TO "RecipesGoodRecords.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GOODFILE-STATUS.
+       SELECT F10-OLD-ERROR-FILE ASSIGN TO "RecipesErrorFile.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-OLDERR-STATUS.
+       SELECT F11-NEW-ERROR-FILE ASSIGN TO "RecipesErrorFile.dat.NEW"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F09-CORRECTIONS-FILE
+           RECORD CONTAINS 70 TO 295 CHARACTERS
+           DATA RECORD IS F09-INPUT-RECORD.
+       01 F09-INPUT-RECORD.
+         05 NAME PIC X(25).
+         05 COURSE-TYPE PIC X(10).
+         05 PREP-TIME PIC 9(3)V9.
+         05 BAKE-TIME PIC 9(3)V9.
+         05 INGREDIENT-COUNT PIC 9(2).
+         05 INGREDIENTS OCCURS 1 TO 10 TIMES
+             DEPENDING ON INGREDIENT-COUNT.
+           10 INGREDIENTS-NAME PIC X(15).
+           10 AMOUNT PIC 9(3)V99.
+           10 AMOUNT-TYPE PIC X(5).
+
+       FD F01-VALID-OUTPUT-FILE
+              RECORD CONTAINS 297 CHARACTERS
+              DATA RECORD IS F01-VALID-OUTPUT-RECORD.
+       01 F01-VALID-OUTPUT-RECORD PIC X(297).
+
+       FD F10-OLD-ERROR-FILE
+              RECORD CONTAINS 345 CHARACTERS
+              DATA RECORD IS F10-OLD-ERROR-RECORD.
+       01 F10-OLD-ERROR-RECORD PIC X(345).
+
+       FD F11-NEW-ERROR-FILE
+              RECORD CONTAINS 345 CHARACTERS
+              DATA RECORD IS F11-NEW-ERROR-RECORD.
+       01 F11-NEW-ERROR-RECORD PIC X(345).
+
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 0.
+       01 W01-SWITCHES.
+         05 W01-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+         05 W01-VALID-RECORD-SWITCH PIC X(3) VALUE SPACES.
+         05 WS-OLDERR-STATUS PIC XX VALUE SPACES.
+         05 WS-GOODFILE-STATUS PIC XX VALUE SPACES.
+
+       01 W02-VALID-HEADING-LINE.
+         05 FILLER PIC X(33) VALUE "VALID RECIPES MARCO DE MELO PAGE ".
+         05 PAGE-NUMBER PIC 9(4).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 FILLER PIC X(5) VALUE "DATE".
+         05 W02-VALID-DATE PIC X(10).
+       01 W02-ERROR-HEADING-LINE.
+          05 FILLER PIC X(36) VALUE
+              "INVALID RECORDS MARCO DE MELO PAGE ".
+          05 PAGE-NUMBER PIC 9(4).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 FILLER PIC X(5) VALUE "DATE".
+          05 W02-ERROR-DATE PIC X(10).
+
+       01 W02-VALID-REPORT.
+         05 NAME-OUT PIC X(25).
+         05 COURSE-TYPE-OUT PIC X(10).
+         05 PREP-TIME-OUT PIC 9(4)V9.
+         05 BAKE-TIME-OUT PIC 9(4)V9.
+         05 INGREDIENT-COUNT-OUT PIC 9(2).
+         05 INGREDIENTS-OUT OCCURS 1 TO 10 TIMES
+             DEPENDING ON INGREDIENT-COUNT-OUT.
+           10 INGREDIENT-NAME-OUT PIC X(15).
+           10 AMOUNT-OUT PIC 9(3)V99.
+           10 AMOUNT-TYPE-OUT PIC X(5).
+
+       01 W02-INVALID-REPORT.
+         05 W02-ERR-ORIGINAL-RECORD PIC X(295).
+         05 ERROR-MSG-ERR PIC X(50).
+
+       01 W02-F00TER-ERRORS.
+         05 FILLER PIC X(19) VALUE "NUMBER OF ERRORS =".
+         05 W02-NUMBER-ERR PIC X(2).
+
+       01 W03-CONSTANTS.
+         05 W03-MAX-AMOUNT PIC 9(3) VALUE 500.
+         05 W03-COURSETYPE-ERROR PIC X(47) VALUE
+             'Course type must be Appetizer, Dessert or Main.'.
+         05 W03-PREPTIME-NOT-NUMERIC-ERROR PIC X(26) VALUE
+             'Prep time must be numeric.'.
+         05 W03-AMOUNT-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Amount must be between 0 and 500.'.
+         05 W03-PREPTIME-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Prep time must be between 0 and 500.'.
+         05 W03-BAKETIME-NOT-NUMERIC-ERROR PIC X(26) VALUE
+             'Bake time must be numeric.'.
+         05 W03-BAKETIME-NOT-INRANGE-ERROR PIC X(36) VALUE
+             'Bake time must be between 0 and 500.'.
+         05 W03-INGREDIENTNAME-BLANK-ERROR PIC X(35) VALUE
+             'Ingredient name must not be blank.'.
+         05 W03-AMOUNTTYPE-NOT-VALID-ERROR PIC X(45) VALUE
+             'Amount type must be CUPS, TBSP, OZ, G or ML.'.
+         05 W03-DUPLICATE-NAME-ERROR PIC X(23) VALUE
+             'Duplicate recipe name.'.
+         05 W03-INGREDIENTCOUNT-ERROR PIC X(42) VALUE
+             'Ingredient count must be between 1 and 10.'.
+
+       01 W04-ERROR-FILE-DETAIL-LINE.
+         05 WO4-ERROR-MSG PIC X(50).
+       01 W05-PAGING-VARIABLES.
+         05 W05-LINE-MAX PIC 99 VALUE 3.
+         05 W05-VALID-LINE-COUNT PIC 99 VALUE 0.
+         05 W05-ERROR-LINE-COUNT PIC 99 VALUE 0.
+       01 W07-NUM-CORRECTED PIC 9(5) VALUE 0.
+       01 W07-NUM-STILL-BAD PIC 9(5) VALUE 0.
+
+       01 W10-RESOLVED-TABLE.
+         05 W10-RESOLVED-COUNT PIC 9(4) VALUE 0.
+         05 W10-RESOLVED-ENTRY OCCURS 500 TIMES.
+           10 W10-RESOLVED-NAME PIC X(25).
+           10 W10-RESOLVED-RECORD PIC X(297).
+       01 W11-STILLBAD-TABLE.
+         05 W11-STILLBAD-COUNT PIC 9(4) VALUE 0.
+         05 W11-STILLBAD-ENTRY OCCURS 500 TIMES.
+           10 W11-STILLBAD-NAME PIC X(25).
+           10 W11-STILLBAD-RECORD PIC X(345).
+       01 W12-CORRECTIONS-TABLE-FULL-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 W12-REWRITE-VARS.
+         05 W12-OLD-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+         05 W12-SUPERSEDED-SWITCH PIC X(3) VALUE 'NO'.
+         05 W12-SURVIVING-COUNT PIC 9(2) VALUE 0.
+         05 W12-OLD-NAME PIC X(25).
+         05 W12-OLD-FILE-NAME PIC X(30) VALUE
+             "RecipesErrorFile.dat".
+         05 W12-NEW-FILE-NAME PIC X(30) VALUE
+             "RecipesErrorFile.dat.NEW".
+         05 W12-FILE-OP-STATUS PIC 9(4) COMP.
+
+       01 W08-DUP-IDX PIC 9(4) VALUE 0.
+       01 W08-NAME-TABLE.
+         05 W08-NAME-COUNT PIC 9(4) VALUE 0.
+         05 W08-SEEN-NAME OCCURS 1000 TIMES PIC X(25).
+       01 W09-NAME-TABLE-FULL-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 W13-GOODFILE-SCAN-VARS.
+         05 W13-GOODFILE-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+         05 W13-LAST-VALID-PAGE PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-OPEN-FILES
+           PERFORM UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+               PERFORM 200-PROCESS-CORRECTIONS
+           END-PERFORM
+           CLOSE F09-CORRECTIONS-FILE
+           PERFORM 250-APPEND-GOOD-RECORDS
+           PERFORM 260-REBUILD-ERROR-FILE
+           DISPLAY "RECORDS RETURNED TO GOOD FILE: " W07-NUM-CORRECTED
+           DISPLAY "RECORDS STILL FAILING VALIDATION: "
+               W07-NUM-STILL-BAD
+           DISPLAY "FILES CLOSED"
+           STOP RUN.
+
+       100-OPEN-FILES.
+           OPEN INPUT F09-CORRECTIONS-FILE
+           PERFORM 205-LOAD-EXISTING-GOOD-FILE
+           DISPLAY "FILES OPENED".
+
+       205-LOAD-EXISTING-GOOD-FILE.
+           OPEN INPUT F01-VALID-OUTPUT-FILE
+           IF WS-GOODFILE-STATUS EQUAL TO "00"
+               MOVE 'YES' TO W13-GOODFILE-REMAINS-SWITCH
+               PERFORM UNTIL W13-GOODFILE-REMAINS-SWITCH = 'NO'
+                   READ F01-VALID-OUTPUT-FILE
+                       AT END
+                           MOVE 'NO' TO W13-GOODFILE-REMAINS-SWITCH
+                       NOT AT END
+                           IF F01-VALID-OUTPUT-RECORD(1:32) EQUAL TO
+                             "VALID RECIPES MARCO DE MELO PAGE"
+                               MOVE F01-VALID-OUTPUT-RECORD(34:4) TO
+                                   W13-LAST-VALID-PAGE
+                           ELSE
+                               PERFORM 206-ADD-EXISTING-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F01-VALID-OUTPUT-FILE
+           END-IF.
+
+       206-ADD-EXISTING-NAME.
+           IF W08-NAME-COUNT LESS THAN 1000
+               ADD 1 TO W08-NAME-COUNT
+               MOVE F01-VALID-OUTPUT-RECORD(1:25) TO
+                   W08-SEEN-NAME(W08-NAME-COUNT)
+           ELSE
+               PERFORM 207-WARN-NAME-TABLE-FULL
+           END-IF.
+
+       207-WARN-NAME-TABLE-FULL.
+           IF W09-NAME-TABLE-FULL-SWITCH EQUAL TO "NO"
+               DISPLAY "WARNING: DUPLICATE-NAME TABLE FULL AT "
+                   "1000 RECIPES - DUPLICATE DETECTION "
+                   "DISABLED FOR THE REST OF THIS RUN"
+               MOVE "YES" TO W09-NAME-TABLE-FULL-SWITCH
+           END-IF.
+
+       200-PROCESS-CORRECTIONS.
+           READ F09-CORRECTIONS-FILE
+               AT END
+                   MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               NOT AT END
+                   PERFORM 210-VALIDATE-FIELDS
+                   IF W01-VALID-RECORD-SWITCH = 'YES'
+                       MOVE NAME TO NAME-OUT
+                       MOVE COURSE-TYPE TO COURSE-TYPE-OUT
+                       MOVE PREP-TIME TO PREP-TIME-OUT
+                       MOVE BAKE-TIME TO BAKE-TIME-OUT
+                       MOVE INGREDIENT-COUNT TO INGREDIENT-COUNT-OUT
+                       PERFORM VARYING I FROM 1 BY 1
+                         UNTIL I > INGREDIENT-COUNT
+                           MOVE INGREDIENTS-NAME(I) TO
+                               INGREDIENT-NAME-OUT(I)
+                           MOVE AMOUNT(I) TO AMOUNT-OUT(I)
+                           MOVE AMOUNT-TYPE(I) TO AMOUNT-TYPE-OUT(I)
+                       END-PERFORM
+                       PERFORM 230-STORE-RESOLVED
+                       ADD 1 TO W07-NUM-CORRECTED
+                   ELSE
+                       MOVE SPACES TO W02-ERR-ORIGINAL-RECORD
+                       MOVE F09-INPUT-RECORD TO
+                           W02-ERR-ORIGINAL-RECORD
+                       MOVE WO4-ERROR-MSG TO ERROR-MSG-ERR
+                       PERFORM 240-STORE-STILLBAD
+                       ADD 1 TO W07-NUM-STILL-BAD
+                   END-IF
+           END-READ.
+
+       210-VALIDATE-FIELDS.
+           MOVE SPACES TO W01-VALID-RECORD-SWITCH
+           INSPECT PREP-TIME REPLACING LEADING SPACES BY ZEROS
+           INSPECT BAKE-TIME REPLACING LEADING SPACES BY ZEROS
+           PERFORM 220-CHECK-DUPLICATE-NAME
+           IF W01-VALID-RECORD-SWITCH EQUAL TO "NO"
+               CONTINUE
+           ELSE
+           IF COURSE-TYPE NOT EQUAL TO "Appetizer" AND
+             COURSE-TYPE NOT EQUAL TO "Dessert" AND
+             COURSE-TYPE NOT EQUAL TO "Main"
+               MOVE W03-COURSETYPE-ERROR TO WO4-ERROR-MSG
+               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+           ELSE
+               IF PREP-TIME NOT NUMERIC
+                   MOVE W03-PREPTIME-NOT-NUMERIC-ERROR TO WO4-ERROR-MSG
+                   MOVE "NO" TO W01-VALID-RECORD-SWITCH
+               ELSE
+                   IF PREP-TIME LESS THAN 0 OR
+                     PREP-TIME GREATER THAN W03-MAX-AMOUNT
+                       MOVE W03-PREPTIME-NOT-INRANGE-ERROR TO
+                           WO4-ERROR-MSG
+                       MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   END-IF
+                   IF BAKE-TIME NOT NUMERIC
+                       MOVE W03-BAKETIME-NOT-NUMERIC-ERROR TO
+                           WO4-ERROR-MSG
+                       MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   ELSE
+                       IF BAKE-TIME LESS THAN 0 OR
+                         BAKE-TIME GREATER THAN W03-MAX-AMOUNT
+                           MOVE W03-BAKETIME-NOT-INRANGE-ERROR TO
+                               WO4-ERROR-MSG
+                           MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                       END-IF
+                   END-IF
+                   IF INGREDIENT-COUNT NOT NUMERIC
+                       MOVE W03-INGREDIENTCOUNT-ERROR TO WO4-ERROR-MSG
+                       MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   ELSE
+                       IF INGREDIENT-COUNT LESS THAN 1 OR
+                         INGREDIENT-COUNT GREATER THAN 10
+                           MOVE W03-INGREDIENTCOUNT-ERROR TO
+                               WO4-ERROR-MSG
+                           MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                       ELSE
+                           PERFORM VARYING I FROM 1 BY 1
+                             UNTIL I > INGREDIENT-COUNT
+                           IF AMOUNT(I) LESS THAN 0 OR
+                             AMOUNT(I) GREATER THAN W03-MAX-AMOUNT
+                               MOVE W03-AMOUNT-NOT-INRANGE-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           IF INGREDIENTS-NAME(I) EQUAL TO SPACES
+                               MOVE W03-INGREDIENTNAME-BLANK-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           IF AMOUNT-TYPE(I) NOT EQUAL TO "CUPS " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "TBSP " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "OZ   " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "G    " AND
+                             AMOUNT-TYPE(I) NOT EQUAL TO "ML   "
+                               MOVE W03-AMOUNTTYPE-NOT-VALID-ERROR TO
+                                   WO4-ERROR-MSG
+                               MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                           END-IF
+                           end-perform
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF
+           IF W01-VALID-RECORD-SWITCH NOT EQUAL TO "NO"
+               MOVE "YES" TO W01-VALID-RECORD-SWITCH
+               IF W08-NAME-COUNT LESS THAN 1000
+                   ADD 1 TO W08-NAME-COUNT
+                   MOVE NAME TO W08-SEEN-NAME(W08-NAME-COUNT)
+               ELSE
+                   PERFORM 207-WARN-NAME-TABLE-FULL
+               END-IF
+           END-IF.
+
+       220-CHECK-DUPLICATE-NAME.
+           PERFORM VARYING W08-DUP-IDX FROM 1 BY 1
+             UNTIL W08-DUP-IDX > W08-NAME-COUNT
+               IF NAME EQUAL TO W08-SEEN-NAME(W08-DUP-IDX)
+                   MOVE W03-DUPLICATE-NAME-ERROR TO WO4-ERROR-MSG
+                   MOVE "NO" TO W01-VALID-RECORD-SWITCH
+                   MOVE W08-NAME-COUNT TO W08-DUP-IDX
+               END-IF
+           END-PERFORM.
+
+       230-STORE-RESOLVED.
+           IF W10-RESOLVED-COUNT LESS THAN 500
+               ADD 1 TO W10-RESOLVED-COUNT
+               MOVE NAME TO W10-RESOLVED-NAME(W10-RESOLVED-COUNT)
+               MOVE W02-VALID-REPORT TO
+                   W10-RESOLVED-RECORD(W10-RESOLVED-COUNT)
+           ELSE
+               PERFORM 245-WARN-CORRECTIONS-TABLE-FULL
+           END-IF.
+
+       240-STORE-STILLBAD.
+           IF W11-STILLBAD-COUNT LESS THAN 500
+               ADD 1 TO W11-STILLBAD-COUNT
+               MOVE NAME TO W11-STILLBAD-NAME(W11-STILLBAD-COUNT)
+               MOVE W02-INVALID-REPORT TO
+                   W11-STILLBAD-RECORD(W11-STILLBAD-COUNT)
+           ELSE
+               PERFORM 245-WARN-CORRECTIONS-TABLE-FULL
+           END-IF.
+
+       245-WARN-CORRECTIONS-TABLE-FULL.
+           IF W12-CORRECTIONS-TABLE-FULL-SWITCH EQUAL TO "NO"
+               DISPLAY "WARNING: CORRECTIONS BATCH EXCEEDS 500 "
+                   "ROWS - REMAINING ROWS IN RecipeCorrections.dat "
+                   "WERE IGNORED"
+               MOVE "YES" TO W12-CORRECTIONS-TABLE-FULL-SWITCH
+           END-IF.
+
+       250-APPEND-GOOD-RECORDS.
+           IF W10-RESOLVED-COUNT > 0
+               OPEN EXTEND F01-VALID-OUTPUT-FILE
+               MOVE W13-LAST-VALID-PAGE TO
+                   PAGE-NUMBER OF W02-VALID-HEADING-LINE
+               PERFORM 251-WRITE-VALID-HEADING
+               PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > W10-RESOLVED-COUNT
+                   WRITE F01-VALID-OUTPUT-RECORD FROM
+                       W10-RESOLVED-RECORD(I)
+                   ADD 1 TO W05-VALID-LINE-COUNT
+                   IF W05-VALID-LINE-COUNT >= W05-LINE-MAX AND
+                     I < W10-RESOLVED-COUNT
+                       PERFORM 251-WRITE-VALID-HEADING
+                   END-IF
+               END-PERFORM
+               CLOSE F01-VALID-OUTPUT-FILE
+           END-IF.
+
+       251-WRITE-VALID-HEADING.
+           ADD 1 TO PAGE-NUMBER OF W02-VALID-HEADING-LINE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-VALID-DATE
+           WRITE F01-VALID-OUTPUT-RECORD FROM W02-VALID-HEADING-LINE
+           MOVE 0 TO W05-VALID-LINE-COUNT.
+
+       260-REBUILD-ERROR-FILE.
+           OPEN INPUT F10-OLD-ERROR-FILE
+           OPEN OUTPUT F11-NEW-ERROR-FILE
+           MOVE 0 TO PAGE-NUMBER OF W02-ERROR-HEADING-LINE
+           PERFORM 262-WRITE-ERROR-HEADING
+           IF WS-OLDERR-STATUS EQUAL TO "00"
+               MOVE 'YES' TO W12-OLD-REMAINS-SWITCH
+               PERFORM UNTIL W12-OLD-REMAINS-SWITCH = 'NO'
+                   READ F10-OLD-ERROR-FILE
+                       AT END
+                           MOVE 'NO' TO W12-OLD-REMAINS-SWITCH
+                       NOT AT END
+                           PERFORM 261-CLASSIFY-OLD-ERROR-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE F10-OLD-ERROR-FILE
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1
+             UNTIL I > W11-STILLBAD-COUNT
+               IF W05-ERROR-LINE-COUNT >= W05-LINE-MAX
+                   PERFORM 262-WRITE-ERROR-HEADING
+               END-IF
+               WRITE F11-NEW-ERROR-RECORD FROM
+                   W11-STILLBAD-RECORD(I)
+               ADD 1 TO W05-ERROR-LINE-COUNT
+               ADD 1 TO W12-SURVIVING-COUNT
+           END-PERFORM
+           WRITE F11-NEW-ERROR-RECORD FROM SPACES
+           MOVE W12-SURVIVING-COUNT TO W02-NUMBER-ERR
+           WRITE F11-NEW-ERROR-RECORD FROM W02-F00TER-ERRORS
+           CLOSE F11-NEW-ERROR-FILE
+           PERFORM 270-REPLACE-ERROR-FILE.
+
+       261-CLASSIFY-OLD-ERROR-LINE.
+           IF F10-OLD-ERROR-RECORD(1:16) EQUAL TO "INVALID RECORDS"
+             OR F10-OLD-ERROR-RECORD(1:17) EQUAL TO "NUMBER OF ERRORS"
+             OR F10-OLD-ERROR-RECORD EQUAL TO SPACES
+               CONTINUE
+           ELSE
+               MOVE F10-OLD-ERROR-RECORD(1:25) TO W12-OLD-NAME
+               PERFORM 263-CHECK-IF-SUPERSEDED
+               IF W12-SUPERSEDED-SWITCH EQUAL TO "NO"
+                   IF W05-ERROR-LINE-COUNT >= W05-LINE-MAX
+                       PERFORM 262-WRITE-ERROR-HEADING
+                   END-IF
+                   WRITE F11-NEW-ERROR-RECORD FROM F10-OLD-ERROR-RECORD
+                   ADD 1 TO W05-ERROR-LINE-COUNT
+                   ADD 1 TO W12-SURVIVING-COUNT
+               END-IF
+           END-IF.
+
+       263-CHECK-IF-SUPERSEDED.
+           MOVE "NO" TO W12-SUPERSEDED-SWITCH
+           PERFORM VARYING I FROM 1 BY 1
+             UNTIL I > W10-RESOLVED-COUNT
+               IF W12-OLD-NAME EQUAL TO W10-RESOLVED-NAME(I)
+                   MOVE "YES" TO W12-SUPERSEDED-SWITCH
+                   MOVE W10-RESOLVED-COUNT TO I
+               END-IF
+           END-PERFORM
+           IF W12-SUPERSEDED-SWITCH EQUAL TO "NO"
+               PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > W11-STILLBAD-COUNT
+                   IF W12-OLD-NAME EQUAL TO W11-STILLBAD-NAME(I)
+                       MOVE "YES" TO W12-SUPERSEDED-SWITCH
+                       MOVE W11-STILLBAD-COUNT TO I
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       262-WRITE-ERROR-HEADING.
+           ADD 1 TO PAGE-NUMBER OF W02-ERROR-HEADING-LINE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W02-ERROR-DATE
+           WRITE F11-NEW-ERROR-RECORD FROM W02-ERROR-HEADING-LINE
+           MOVE 0 TO W05-ERROR-LINE-COUNT.
+
+       270-REPLACE-ERROR-FILE.
+           CALL "CBL_DELETE_FILE" USING W12-OLD-FILE-NAME
+               RETURNING W12-FILE-OP-STATUS
+           IF W12-FILE-OP-STATUS NOT = 0 AND
+             WS-OLDERR-STATUS EQUAL TO "00"
+               DISPLAY "WARNING: COULD NOT DELETE " W12-OLD-FILE-NAME
+                   " (STATUS " W12-FILE-OP-STATUS ") - CORRECTED "
+                   "ERROR FILE MAY NOT HAVE BEEN SWAPPED IN"
+           END-IF
+           CALL "CBL_RENAME_FILE" USING W12-NEW-FILE-NAME
+               W12-OLD-FILE-NAME
+               RETURNING W12-FILE-OP-STATUS
+           IF W12-FILE-OP-STATUS NOT = 0
+               DISPLAY "WARNING: COULD NOT RENAME " W12-NEW-FILE-NAME
+                   " TO " W12-OLD-FILE-NAME " (STATUS "
+                   W12-FILE-OP-STATUS ") - CORRECTED ERROR FILE WAS "
+                   "NOT SWAPPED IN"
+           END-IF.
